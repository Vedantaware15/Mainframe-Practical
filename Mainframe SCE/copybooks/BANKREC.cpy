@@ -0,0 +1,7 @@
+      * BANK-RECORD LAYOUT - SHARED BY ALL PROGRAMS THAT READ BANK.DAT
+       01 BANK-RECORD.
+           05 ACCOUNT-NUMBER   PIC 9(5).
+           05 CUSTOMER-NAME    PIC A(20).
+           05 BALANCE          PIC 9(7)V99.
+           05 BRANCH-CODE      PIC 9(3).
+           05 ACCOUNT-TYPE     PIC X(1).
