@@ -0,0 +1,13 @@
+      * AUDIT-RECORD LAYOUT - SHARED BY ALL PROGRAMS THAT WRITE TO THE
+      * AUDIT-FILE, SO ONLINE AND BATCH ACTIVITY SHARE ONE AUDIT TRAIL.
+       01 AUDIT-RECORD.
+           05 AUDIT-DATE            PIC 9(8).
+           05 AUDIT-TIME            PIC 9(6).
+           05 AUDIT-OPERATOR-ID     PIC X(8).
+           05 AUDIT-ACTION          PIC X(6).
+           05 AUDIT-IMAGE-TYPE      PIC X(6).
+           05 AUDIT-ACCOUNT-NUMBER  PIC 9(5).
+           05 AUDIT-CUSTOMER-NAME   PIC A(20).
+           05 AUDIT-BALANCE         PIC 9(7)V99.
+           05 AUDIT-BRANCH-CODE     PIC 9(3).
+           05 AUDIT-ACCOUNT-TYPE    PIC X(1).
