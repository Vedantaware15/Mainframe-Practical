@@ -5,35 +5,75 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BANK-FILE ASSIGN TO "BANK.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMP-FILE ASSIGN TO "TEMP.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-BANK-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD BANK-FILE.
-       01 BANK-RECORD.
-           05 ACCOUNT-NUMBER   PIC 9(5).
-           05 CUSTOMER-NAME    PIC A(20).
-           05 BALANCE          PIC 9(7)V99.
+           COPY BANKREC.
 
-       FD TEMP-FILE.
-       01 TEMP-RECORD.
-           05 TEMP-ACCOUNT-NUMBER   PIC 9(5).
-           05 TEMP-CUSTOMER-NAME    PIC A(20).
-           05 TEMP-BALANCE          PIC 9(7)V99.
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           05 TRANS-ACCOUNT-NUMBER  PIC 9(5).
+           05 TRANS-TYPE            PIC X(1).
+           05 TRANS-AMOUNT          PIC 9(7)V99.
+           05 TRANS-DATE            PIC 9(8).
+           05 TRANS-TIME            PIC 9(6).
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
 
        WORKING-STORAGE SECTION.
        01 WS-CHOICE           PIC 9.
        01 WS-EOF              PIC X VALUE 'N'.
        01 WS-FOUND            PIC X VALUE 'N'.
+       01 WS-POSTED           PIC X VALUE 'N'.
+       01 WS-BANK-STATUS      PIC XX VALUE '00'.
+       01 WS-TRANS-STATUS     PIC XX VALUE '00'.
+       01 WS-AUDIT-STATUS     PIC XX VALUE '00'.
        01 WS-ACCOUNT-NUMBER   PIC 9(5).
        01 WS-CUSTOMER-NAME    PIC A(20).
        01 WS-BALANCE          PIC 9(7)V99.
+       01 WS-TRANS-TYPE       PIC X.
+       01 WS-TRANS-AMOUNT     PIC 9(7)V99.
+       01 WS-CURRENT-DATETIME PIC X(21).
+       01 WS-OPERATOR-ID      PIC X(8).
+       01 WS-ACCT-NUM-INPUT   PIC X(5).
+       01 WS-BALANCE-INPUT    PIC X(10).
+       01 WS-NUMVAL-CHECK     PIC S9(4).
+       01 WS-NEG-COUNT        PIC 9(2).
+       01 WS-VALID-INPUT      PIC X VALUE 'N'.
+       01 WS-BACKUP-DATE      PIC 9(8).
+       01 WS-BACKUP-CMD       PIC X(40).
+       01 WS-SEARCH-NAME      PIC A(20).
+       01 WS-SEARCH-TRIMMED   PIC A(20).
+       01 WS-SEARCH-LEN       PIC 9(2).
+       01 WS-NAME-POS         PIC 9(2).
+       01 WS-MATCH-FOUND      PIC X VALUE 'N'.
+       01 WS-ANY-MATCH        PIC X VALUE 'N'.
+       01 WS-BRANCH-CODE      PIC 9(3).
+       01 WS-BRANCH-INPUT     PIC X(3).
+       01 WS-ACCOUNT-TYPE     PIC X(1).
+       01 WS-BRANCH-FILTER    PIC X(3).
+       01 WS-BRANCH-FILTER-NUM PIC 9(3).
+       01 WS-FILTER-ACTIVE    PIC X VALUE 'N'.
+       01 WS-TRANS-AMOUNT-INPUT PIC X(10).
+       01 WS-SUBTOTAL         PIC 9(13)V99 VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           PERFORM UNTIL WS-CHOICE = 5
+           DISPLAY "Enter Operator ID: "
+           ACCEPT WS-OPERATOR-ID
+           PERFORM UNTIL WS-CHOICE = 7
                DISPLAY "=============================="
                DISPLAY "     BANKING SYSTEM MENU      "
                DISPLAY "=============================="
@@ -41,7 +81,9 @@
                DISPLAY "2. View Accounts"
                DISPLAY "3. Update Account"
                DISPLAY "4. Delete Account"
-               DISPLAY "5. Exit"
+               DISPLAY "5. Post Transaction"
+               DISPLAY "6. Search by Customer Name"
+               DISPLAY "7. Exit"
                DISPLAY "Enter your choice: "
                ACCEPT WS-CHOICE
 
@@ -54,140 +96,537 @@
                        PERFORM UPDATE-ACCOUNT
                    WHEN 4
                        PERFORM DELETE-ACCOUNT
+                   WHEN 5
+                       PERFORM POST-TRANSACTION
+                   WHEN 6
+                       PERFORM SEARCH-BY-NAME
                    WHEN OTHER
                        DISPLAY "Exiting program..."
                END-EVALUATE
            END-PERFORM
            STOP RUN.
 
+      * OPEN BANK-FILE FOR RANDOM/SEQUENTIAL UPDATE, CREATING IT
+      * THE FIRST TIME THE PROGRAM IS RUN
+       OPEN-BANK-IO.
+           OPEN I-O BANK-FILE
+           IF WS-BANK-STATUS = "35"
+               OPEN OUTPUT BANK-FILE
+               CLOSE BANK-FILE
+               OPEN I-O BANK-FILE
+           END-IF.
+
+      * COPY BANK.DAT TO A DATED BACKUP BEFORE UPDATE-ACCOUNT OR
+      * DELETE-ACCOUNT TOUCH THE FILE, SO IT CAN BE RESTORED IF THE
+      * REWRITE/DELETE DOES NOT FINISH CLEANLY.
+       BACKUP-BANK-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-BACKUP-DATE
+           STRING "cp BANK.DAT BANK.BAK." WS-BACKUP-DATE
+               INTO WS-BACKUP-CMD
+           CALL "SYSTEM" USING WS-BACKUP-CMD.
+
+      * OPEN AUDIT-FILE FOR APPEND, CREATING IT THE FIRST TIME
+      * THE PROGRAM IS RUN
+       OPEN-AUDIT-EXTEND.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+      * OPEN TRANS-FILE FOR APPEND, CREATING IT THE FIRST TIME
+      * THE PROGRAM IS RUN
+       OPEN-TRANS-EXTEND.
+           OPEN EXTEND TRANS-FILE
+           IF WS-TRANS-STATUS = "35"
+               OPEN OUTPUT TRANS-FILE
+               CLOSE TRANS-FILE
+               OPEN EXTEND TRANS-FILE
+           END-IF.
+
+      * WRITE A BEFORE/AFTER IMAGE TO THE AUDIT FILE. CALLERS SET
+      * AUDIT-ACTION AND AUDIT-IMAGE-TYPE, MOVE THE ACCOUNT NUMBER
+      * INTO WS-ACCOUNT-NUMBER, AND SUPPLY THE NAME/BALANCE TO LOG.
+       WRITE-AUDIT-IMAGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           PERFORM OPEN-AUDIT-EXTEND
+           MOVE WS-CURRENT-DATETIME(1:8) TO AUDIT-DATE
+           MOVE WS-CURRENT-DATETIME(9:6) TO AUDIT-TIME
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-ACCOUNT-NUMBER TO AUDIT-ACCOUNT-NUMBER
+           MOVE WS-CUSTOMER-NAME TO AUDIT-CUSTOMER-NAME
+           MOVE WS-BALANCE TO AUDIT-BALANCE
+           MOVE WS-BRANCH-CODE TO AUDIT-BRANCH-CODE
+           MOVE WS-ACCOUNT-TYPE TO AUDIT-ACCOUNT-TYPE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
       * ADD NEW ACCOUNT
        ADD-ACCOUNT.
-           OPEN EXTEND BANK-FILE
-           DISPLAY "Enter Account Number: "
-           ACCEPT WS-ACCOUNT-NUMBER
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL WS-VALID-INPUT = 'Y'
+               DISPLAY "Enter Account Number: "
+               ACCEPT WS-ACCT-NUM-INPUT
+               COMPUTE WS-NUMVAL-CHECK =
+                   FUNCTION TEST-NUMVAL(WS-ACCT-NUM-INPUT)
+               MOVE ZERO TO WS-NEG-COUNT
+               INSPECT WS-ACCT-NUM-INPUT TALLYING WS-NEG-COUNT
+                   FOR ALL "-"
+               IF WS-NUMVAL-CHECK = 0 AND WS-NEG-COUNT = 0
+                   COMPUTE WS-ACCOUNT-NUMBER =
+                       FUNCTION NUMVAL(WS-ACCT-NUM-INPUT)
+                       ON SIZE ERROR
+                           DISPLAY
+                               "Invalid account number - out of range."
+                       NOT ON SIZE ERROR
+                           MOVE 'Y' TO WS-VALID-INPUT
+                   END-COMPUTE
+               ELSE
+                   DISPLAY "Invalid account number - digits only."
+               END-IF
+           END-PERFORM
+
            DISPLAY "Enter Customer Name: "
            ACCEPT WS-CUSTOMER-NAME
-           DISPLAY "Enter Initial Balance: "
-           ACCEPT WS-BALANCE
+
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL WS-VALID-INPUT = 'Y'
+               DISPLAY "Enter Initial Balance (e.g. 1234.56): "
+               ACCEPT WS-BALANCE-INPUT
+               COMPUTE WS-NUMVAL-CHECK =
+                   FUNCTION TEST-NUMVAL(WS-BALANCE-INPUT)
+               MOVE ZERO TO WS-NEG-COUNT
+               INSPECT WS-BALANCE-INPUT TALLYING WS-NEG-COUNT
+                   FOR ALL "-"
+               IF WS-NUMVAL-CHECK = 0 AND WS-NEG-COUNT = 0
+                   COMPUTE WS-BALANCE =
+                       FUNCTION NUMVAL(WS-BALANCE-INPUT)
+                       ON SIZE ERROR
+                           DISPLAY "Invalid balance - out of range."
+                       NOT ON SIZE ERROR
+                           MOVE 'Y' TO WS-VALID-INPUT
+                   END-COMPUTE
+               ELSE
+                   DISPLAY "Invalid balance - enter a number."
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL WS-VALID-INPUT = 'Y'
+               DISPLAY "Enter Branch Code: "
+               ACCEPT WS-BRANCH-INPUT
+               COMPUTE WS-NUMVAL-CHECK =
+                   FUNCTION TEST-NUMVAL(WS-BRANCH-INPUT)
+               MOVE ZERO TO WS-NEG-COUNT
+               INSPECT WS-BRANCH-INPUT TALLYING WS-NEG-COUNT
+                   FOR ALL "-"
+               IF WS-NUMVAL-CHECK = 0 AND WS-NEG-COUNT = 0
+                   COMPUTE WS-BRANCH-CODE =
+                       FUNCTION NUMVAL(WS-BRANCH-INPUT)
+                       ON SIZE ERROR
+                           DISPLAY "Invalid branch code - out of range."
+                       NOT ON SIZE ERROR
+                           MOVE 'Y' TO WS-VALID-INPUT
+                   END-COMPUTE
+               ELSE
+                   DISPLAY "Invalid branch code - digits only."
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL WS-VALID-INPUT = 'Y'
+               DISPLAY "Enter Account Type (S=Savings, C=Checking): "
+               ACCEPT WS-ACCOUNT-TYPE
+               IF WS-ACCOUNT-TYPE = 'S' OR WS-ACCOUNT-TYPE = 's' OR
+                  WS-ACCOUNT-TYPE = 'C' OR WS-ACCOUNT-TYPE = 'c'
+                   MOVE 'Y' TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "Invalid account type - enter S or C."
+               END-IF
+           END-PERFORM
+
+           PERFORM OPEN-BANK-IO
            MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
-           MOVE WS-CUSTOMER-NAME TO CUSTOMER-NAME
-           MOVE WS-BALANCE TO BALANCE
-           WRITE BANK-RECORD
-           CLOSE BANK-FILE
-           DISPLAY "Account added successfully!".
+           READ BANK-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = 'Y'
+               DISPLAY "Account number already exists - add rejected!"
+           ELSE
+               MOVE WS-CUSTOMER-NAME TO CUSTOMER-NAME
+               MOVE WS-BALANCE TO BALANCE
+               MOVE WS-BRANCH-CODE TO BRANCH-CODE
+               MOVE WS-ACCOUNT-TYPE TO ACCOUNT-TYPE
+               WRITE BANK-RECORD
+                   INVALID KEY
+                       DISPLAY "Error writing account record!"
+               END-WRITE
+               DISPLAY "Account added successfully!"
+           END-IF
+           CLOSE BANK-FILE.
 
 
-      * VIEW ALL ACCOUNTS
+      * VIEW ACCOUNTS, OPTIONALLY FILTERED AND SUBTOTALED BY BRANCH
        VIEW-ACCOUNTS.
-           OPEN INPUT BANK-FILE
-           MOVE 'N' TO WS-EOF
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ BANK-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       DISPLAY "Account Number: " ACCOUNT-NUMBER
-                       DISPLAY "Customer Name : " CUSTOMER-NAME
-                       DISPLAY "Balance       : " BALANCE
-                       DISPLAY "--------------------------"
-               END-READ
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL WS-VALID-INPUT = 'Y'
+               DISPLAY "Enter Branch Code to filter (blank = all): "
+               ACCEPT WS-BRANCH-FILTER
+               COMPUTE WS-NUMVAL-CHECK =
+                   FUNCTION TEST-NUMVAL(WS-BRANCH-FILTER)
+               MOVE ZERO TO WS-NEG-COUNT
+               INSPECT WS-BRANCH-FILTER TALLYING WS-NEG-COUNT
+                   FOR ALL "-"
+               EVALUATE TRUE
+                   WHEN WS-BRANCH-FILTER = SPACES
+                       MOVE 'N' TO WS-FILTER-ACTIVE
+                       MOVE 'Y' TO WS-VALID-INPUT
+                   WHEN WS-NUMVAL-CHECK = 0 AND WS-NEG-COUNT = 0
+                       COMPUTE WS-BRANCH-FILTER-NUM =
+                           FUNCTION NUMVAL(WS-BRANCH-FILTER)
+                           ON SIZE ERROR
+                               DISPLAY
+                                   "Invalid branch code - out of range."
+                           NOT ON SIZE ERROR
+                               MOVE 'Y' TO WS-FILTER-ACTIVE
+                               MOVE 'Y' TO WS-VALID-INPUT
+                       END-COMPUTE
+                   WHEN OTHER
+                       DISPLAY "Invalid branch code - digits only."
+               END-EVALUATE
            END-PERFORM
-           CLOSE BANK-FILE.
+
+           OPEN INPUT BANK-FILE
+           IF WS-BANK-STATUS = "35"
+               DISPLAY "No accounts found."
+           ELSE
+               MOVE ZERO TO WS-SUBTOTAL
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ BANK-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF WS-FILTER-ACTIVE = 'N' OR
+                              WS-BRANCH-FILTER-NUM = BRANCH-CODE
+                               DISPLAY "Account Number: " ACCOUNT-NUMBER
+                               DISPLAY "Customer Name : " CUSTOMER-NAME
+                               DISPLAY "Balance       : " BALANCE
+                               DISPLAY "Branch Code   : " BRANCH-CODE
+                               DISPLAY "Account Type  : " ACCOUNT-TYPE
+                               DISPLAY "--------------------------"
+                               ADD BALANCE TO WS-SUBTOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BANK-FILE
+               DISPLAY "Subtotal Balance: " WS-SUBTOTAL
+           END-IF.
 
       * UPDATE EXISTING ACCOUNT
        UPDATE-ACCOUNT.
-           DISPLAY "Enter Account Number to Update: "
-           ACCEPT WS-ACCOUNT-NUMBER
-           MOVE 'N' TO WS-EOF
-           OPEN INPUT BANK-FILE
-           OPEN OUTPUT TEMP-FILE
-           
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ BANK-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF ACCOUNT-NUMBER = WS-ACCOUNT-NUMBER
-                           DISPLAY "Enter New Customer Name: "
-                           ACCEPT WS-CUSTOMER-NAME
-                           DISPLAY "Enter New Balance: "
-                           ACCEPT WS-BALANCE
-                           MOVE WS-ACCOUNT-NUMBER TO TEMP-ACCOUNT-NUMBER
-                           MOVE WS-CUSTOMER-NAME TO TEMP-CUSTOMER-NAME
-                           MOVE WS-BALANCE TO TEMP-BALANCE
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL WS-VALID-INPUT = 'Y'
+               DISPLAY "Enter Account Number to Update: "
+               ACCEPT WS-ACCT-NUM-INPUT
+               COMPUTE WS-NUMVAL-CHECK =
+                   FUNCTION TEST-NUMVAL(WS-ACCT-NUM-INPUT)
+               MOVE ZERO TO WS-NEG-COUNT
+               INSPECT WS-ACCT-NUM-INPUT TALLYING WS-NEG-COUNT
+                   FOR ALL "-"
+               IF WS-NUMVAL-CHECK = 0 AND WS-NEG-COUNT = 0
+                   COMPUTE WS-ACCOUNT-NUMBER =
+                       FUNCTION NUMVAL(WS-ACCT-NUM-INPUT)
+                       ON SIZE ERROR
+                           DISPLAY
+                               "Invalid account number - out of range."
+                       NOT ON SIZE ERROR
+                           MOVE 'Y' TO WS-VALID-INPUT
+                   END-COMPUTE
+               ELSE
+                   DISPLAY "Invalid account number - digits only."
+               END-IF
+           END-PERFORM
+
+           PERFORM BACKUP-BANK-FILE
+           PERFORM OPEN-BANK-IO
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ BANK-FILE
+               INVALID KEY
+                   DISPLAY "Account not found!"
+               NOT INVALID KEY
+                   MOVE CUSTOMER-NAME TO WS-CUSTOMER-NAME
+                   MOVE BALANCE TO WS-BALANCE
+                   MOVE BRANCH-CODE TO WS-BRANCH-CODE
+                   MOVE ACCOUNT-TYPE TO WS-ACCOUNT-TYPE
+                   MOVE "UPDATE" TO AUDIT-ACTION
+                   MOVE "BEFORE" TO AUDIT-IMAGE-TYPE
+                   PERFORM WRITE-AUDIT-IMAGE
+
+                   DISPLAY "Enter New Customer Name: "
+                   ACCEPT WS-CUSTOMER-NAME
+
+                   MOVE 'N' TO WS-VALID-INPUT
+                   PERFORM UNTIL WS-VALID-INPUT = 'Y'
+                       DISPLAY "Enter New Balance (e.g. 1234.56): "
+                       ACCEPT WS-BALANCE-INPUT
+                       COMPUTE WS-NUMVAL-CHECK =
+                           FUNCTION TEST-NUMVAL(WS-BALANCE-INPUT)
+                       MOVE ZERO TO WS-NEG-COUNT
+                       INSPECT WS-BALANCE-INPUT TALLYING WS-NEG-COUNT
+                           FOR ALL "-"
+                       IF WS-NUMVAL-CHECK = 0 AND WS-NEG-COUNT = 0
+                           COMPUTE WS-BALANCE =
+                               FUNCTION NUMVAL(WS-BALANCE-INPUT)
+                               ON SIZE ERROR
+                                   DISPLAY
+                                       "Invalid balance - out of range."
+                               NOT ON SIZE ERROR
+                                   MOVE 'Y' TO WS-VALID-INPUT
+                           END-COMPUTE
                        ELSE
-                           MOVE ACCOUNT-NUMBER TO TEMP-ACCOUNT-NUMBER
-                           MOVE CUSTOMER-NAME TO TEMP-CUSTOMER-NAME
-                           MOVE BALANCE TO TEMP-BALANCE
+                           DISPLAY "Invalid balance - enter a number."
                        END-IF
-                       WRITE TEMP-RECORD
-               END-READ
-           END-PERFORM
+                   END-PERFORM
 
-           CLOSE BANK-FILE
-           CLOSE TEMP-FILE
-
-           MOVE 'N' TO WS-EOF
-           OPEN INPUT TEMP-FILE
-           OPEN OUTPUT BANK-FILE
-
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ TEMP-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       MOVE TEMP-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
-                       MOVE TEMP-CUSTOMER-NAME TO CUSTOMER-NAME
-                       MOVE TEMP-BALANCE TO BALANCE
-                       WRITE BANK-RECORD
-               END-READ
-           END-PERFORM
+                   MOVE 'N' TO WS-VALID-INPUT
+                   PERFORM UNTIL WS-VALID-INPUT = 'Y'
+                       DISPLAY "Enter New Branch Code: "
+                       ACCEPT WS-BRANCH-INPUT
+                       COMPUTE WS-NUMVAL-CHECK =
+                           FUNCTION TEST-NUMVAL(WS-BRANCH-INPUT)
+                       MOVE ZERO TO WS-NEG-COUNT
+                       INSPECT WS-BRANCH-INPUT TALLYING WS-NEG-COUNT
+                           FOR ALL "-"
+                       IF WS-NUMVAL-CHECK = 0 AND WS-NEG-COUNT = 0
+                           COMPUTE WS-BRANCH-CODE =
+                               FUNCTION NUMVAL(WS-BRANCH-INPUT)
+                               ON SIZE ERROR
+                                   DISPLAY
+                                       "Invalid branch code - "
+                                       "out of range."
+                               NOT ON SIZE ERROR
+                                   MOVE 'Y' TO WS-VALID-INPUT
+                           END-COMPUTE
+                       ELSE
+                           DISPLAY "Invalid branch code - digits only."
+                       END-IF
+                   END-PERFORM
 
-           CLOSE TEMP-FILE
-           CLOSE BANK-FILE
-           DISPLAY "Account updated successfully!".
+                   MOVE 'N' TO WS-VALID-INPUT
+                   PERFORM UNTIL WS-VALID-INPUT = 'Y'
+                       DISPLAY "Enter New Account Type (S/C): "
+                       ACCEPT WS-ACCOUNT-TYPE
+                       IF WS-ACCOUNT-TYPE = 'S' OR
+                          WS-ACCOUNT-TYPE = 's' OR
+                          WS-ACCOUNT-TYPE = 'C' OR
+                          WS-ACCOUNT-TYPE = 'c'
+                           MOVE 'Y' TO WS-VALID-INPUT
+                       ELSE
+                           DISPLAY "Invalid account type - enter S or C"
+                       END-IF
+                   END-PERFORM
+
+                   MOVE WS-CUSTOMER-NAME TO CUSTOMER-NAME
+                   MOVE WS-BALANCE TO BALANCE
+                   MOVE WS-BRANCH-CODE TO BRANCH-CODE
+                   MOVE WS-ACCOUNT-TYPE TO ACCOUNT-TYPE
+                   REWRITE BANK-RECORD
+                       INVALID KEY
+                           DISPLAY "Error updating account record!"
+                   END-REWRITE
+
+                   MOVE "AFTER" TO AUDIT-IMAGE-TYPE
+                   PERFORM WRITE-AUDIT-IMAGE
+                   DISPLAY "Account updated successfully!"
+           END-READ
+           CLOSE BANK-FILE.
 
       * DELETE AN ACCOUNT
        DELETE-ACCOUNT.
            DISPLAY "Enter Account Number to Delete: "
            ACCEPT WS-ACCOUNT-NUMBER
-           MOVE 'N' TO WS-EOF
-           OPEN INPUT BANK-FILE
-           OPEN OUTPUT TEMP-FILE
-
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ BANK-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF ACCOUNT-NUMBER NOT = WS-ACCOUNT-NUMBER
-                           MOVE ACCOUNT-NUMBER TO TEMP-ACCOUNT-NUMBER
-                           MOVE CUSTOMER-NAME TO TEMP-CUSTOMER-NAME
-                           MOVE BALANCE TO TEMP-BALANCE
-                           WRITE TEMP-RECORD
-                       END-IF
-               END-READ
+
+           PERFORM BACKUP-BANK-FILE
+           PERFORM OPEN-BANK-IO
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ BANK-FILE
+               INVALID KEY
+                   DISPLAY "Account not found!"
+               NOT INVALID KEY
+                   MOVE CUSTOMER-NAME TO WS-CUSTOMER-NAME
+                   MOVE BALANCE TO WS-BALANCE
+                   MOVE BRANCH-CODE TO WS-BRANCH-CODE
+                   MOVE ACCOUNT-TYPE TO WS-ACCOUNT-TYPE
+                   MOVE "DELETE" TO AUDIT-ACTION
+                   MOVE "BEFORE" TO AUDIT-IMAGE-TYPE
+                   PERFORM WRITE-AUDIT-IMAGE
+
+                   DELETE BANK-FILE
+                       INVALID KEY
+                           DISPLAY "Error deleting account record!"
+                   END-DELETE
+
+                   MOVE "*** DELETED ***" TO WS-CUSTOMER-NAME
+                   MOVE ZERO TO WS-BALANCE
+                   MOVE ZERO TO WS-BRANCH-CODE
+                   MOVE SPACE TO WS-ACCOUNT-TYPE
+                   MOVE "AFTER" TO AUDIT-IMAGE-TYPE
+                   PERFORM WRITE-AUDIT-IMAGE
+                   DISPLAY "Account deleted successfully!"
+           END-READ
+           CLOSE BANK-FILE.
+
+      * POST A DEPOSIT OR WITHDRAWAL AGAINST AN EXISTING ACCOUNT
+       POST-TRANSACTION.
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL WS-VALID-INPUT = 'Y'
+               DISPLAY "Enter Account Number: "
+               ACCEPT WS-ACCT-NUM-INPUT
+               COMPUTE WS-NUMVAL-CHECK =
+                   FUNCTION TEST-NUMVAL(WS-ACCT-NUM-INPUT)
+               MOVE ZERO TO WS-NEG-COUNT
+               INSPECT WS-ACCT-NUM-INPUT TALLYING WS-NEG-COUNT
+                   FOR ALL "-"
+               IF WS-NUMVAL-CHECK = 0 AND WS-NEG-COUNT = 0
+                   COMPUTE WS-ACCOUNT-NUMBER =
+                       FUNCTION NUMVAL(WS-ACCT-NUM-INPUT)
+                       ON SIZE ERROR
+                           DISPLAY
+                               "Invalid account number - out of range."
+                       NOT ON SIZE ERROR
+                           MOVE 'Y' TO WS-VALID-INPUT
+                   END-COMPUTE
+               ELSE
+                   DISPLAY "Invalid account number - digits only."
+               END-IF
            END-PERFORM
 
-           CLOSE BANK-FILE
-           CLOSE TEMP-FILE
-
-           MOVE 'N' TO WS-EOF
-           OPEN INPUT TEMP-FILE
-           OPEN OUTPUT BANK-FILE
-
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ TEMP-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       MOVE TEMP-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
-                       MOVE TEMP-CUSTOMER-NAME TO CUSTOMER-NAME
-                       MOVE TEMP-BALANCE TO BALANCE
-                       WRITE BANK-RECORD
-               END-READ
+           DISPLAY "Enter Transaction Type (D=Deposit, W=Withdrawal): "
+           ACCEPT WS-TRANS-TYPE
+
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL WS-VALID-INPUT = 'Y'
+               DISPLAY "Enter Amount (e.g. 1234.56): "
+               ACCEPT WS-TRANS-AMOUNT-INPUT
+               COMPUTE WS-NUMVAL-CHECK =
+                   FUNCTION TEST-NUMVAL(WS-TRANS-AMOUNT-INPUT)
+               MOVE ZERO TO WS-NEG-COUNT
+               INSPECT WS-TRANS-AMOUNT-INPUT TALLYING WS-NEG-COUNT
+                   FOR ALL "-"
+               IF WS-NUMVAL-CHECK = 0 AND WS-NEG-COUNT = 0
+                   COMPUTE WS-TRANS-AMOUNT =
+                       FUNCTION NUMVAL(WS-TRANS-AMOUNT-INPUT)
+                       ON SIZE ERROR
+                           DISPLAY "Invalid amount - out of range."
+                       NOT ON SIZE ERROR
+                           MOVE 'Y' TO WS-VALID-INPUT
+                   END-COMPUTE
+               ELSE
+                   DISPLAY "Invalid amount - enter a number."
+               END-IF
            END-PERFORM
 
-           CLOSE TEMP-FILE
+           MOVE 'N' TO WS-POSTED
+           PERFORM OPEN-BANK-IO
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ BANK-FILE
+               INVALID KEY
+                   DISPLAY "Account not found!"
+               NOT INVALID KEY
+                   EVALUATE WS-TRANS-TYPE
+                       WHEN 'D' WHEN 'd'
+                           ADD WS-TRANS-AMOUNT TO BALANCE
+                           MOVE 'Y' TO WS-POSTED
+                       WHEN 'W' WHEN 'w'
+                           IF WS-TRANS-AMOUNT > BALANCE
+                               DISPLAY "Insufficient funds - rejected!"
+                           ELSE
+                               SUBTRACT WS-TRANS-AMOUNT FROM BALANCE
+                               MOVE 'Y' TO WS-POSTED
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "Invalid transaction type!"
+                   END-EVALUATE
+                   IF WS-POSTED = 'Y'
+                       REWRITE BANK-RECORD
+                           INVALID KEY
+                               DISPLAY "Error posting transaction!"
+                       END-REWRITE
+                   END-IF
+           END-READ
            CLOSE BANK-FILE
-           DISPLAY "Account deleted successfully!".
+
+           IF WS-POSTED = 'Y'
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+               PERFORM OPEN-TRANS-EXTEND
+               MOVE WS-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+               MOVE WS-TRANS-TYPE TO TRANS-TYPE
+               MOVE WS-TRANS-AMOUNT TO TRANS-AMOUNT
+               MOVE WS-CURRENT-DATETIME(1:8) TO TRANS-DATE
+               MOVE WS-CURRENT-DATETIME(9:6) TO TRANS-TIME
+               WRITE TRANS-RECORD
+               CLOSE TRANS-FILE
+               DISPLAY "Transaction posted successfully!"
+           END-IF.
+
+      * SEARCH FOR ACCOUNTS BY CUSTOMER NAME (FULL OR PARTIAL MATCH)
+       SEARCH-BY-NAME.
+           DISPLAY "Enter Customer Name (or partial name): "
+           ACCEPT WS-SEARCH-NAME
+           MOVE FUNCTION TRIM(WS-SEARCH-NAME) TO WS-SEARCH-TRIMMED
+           COMPUTE WS-SEARCH-LEN = FUNCTION LENGTH(FUNCTION TRIM
+               (WS-SEARCH-NAME))
+
+           IF WS-SEARCH-LEN = 0
+               DISPLAY "Please enter a name to search for."
+           ELSE
+               OPEN INPUT BANK-FILE
+               IF WS-BANK-STATUS = "35"
+                   DISPLAY "No accounts found."
+               ELSE
+                   MOVE 'N' TO WS-ANY-MATCH
+                   MOVE 'N' TO WS-EOF
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       READ BANK-FILE NEXT RECORD
+                           AT END
+                               MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               PERFORM CHECK-NAME-MATCH
+                               IF WS-MATCH-FOUND = 'Y'
+                                   MOVE 'Y' TO WS-ANY-MATCH
+                                   DISPLAY "Account Number: "
+                                       ACCOUNT-NUMBER
+                                   DISPLAY "Customer Name : "
+                                       CUSTOMER-NAME
+                                   DISPLAY "Balance       : " BALANCE
+                                   DISPLAY "--------------------------"
+                               END-IF
+                   END-READ
+                   END-PERFORM
+                   CLOSE BANK-FILE
+                   IF WS-ANY-MATCH = 'N'
+                       DISPLAY "No matching accounts found."
+                   END-IF
+               END-IF
+           END-IF.
+
+      * TRUE IF WS-SEARCH-TRIMMED OCCURS ANYWHERE IN CUSTOMER-NAME
+       CHECK-NAME-MATCH.
+           MOVE 'N' TO WS-MATCH-FOUND
+           PERFORM VARYING WS-NAME-POS FROM 1 BY 1
+               UNTIL WS-NAME-POS > (21 - WS-SEARCH-LEN)
+                   OR WS-MATCH-FOUND = 'Y'
+               IF FUNCTION UPPER-CASE
+                   (CUSTOMER-NAME(WS-NAME-POS:WS-SEARCH-LEN)) =
+                   FUNCTION UPPER-CASE
+                   (WS-SEARCH-TRIMMED(1:WS-SEARCH-LEN))
+                   MOVE 'Y' TO WS-MATCH-FOUND
+               END-IF
+           END-PERFORM.
