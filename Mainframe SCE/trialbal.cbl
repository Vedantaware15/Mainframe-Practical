@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIALBAL.
+
+      * DAILY TRIAL BALANCE REPORT - READS BANK-FILE SEQUENTIALLY AND
+      * PRINTS AN ACCOUNT LISTING WITH A RUNNING COUNT AND GRAND TOTAL
+      * OF BALANCE FOR RECONCILIATION AGAINST THE GL CONTROL FIGURE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-FILE ASSIGN TO "BANK.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-BANK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANK-FILE.
+           COPY BANKREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-BANK-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF              PIC X VALUE 'N'.
+       01 WS-ACCOUNT-COUNT    PIC 9(7) VALUE ZERO.
+       01 WS-GRAND-TOTAL      PIC 9(13)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT BANK-FILE
+           IF WS-BANK-STATUS = "35"
+               DISPLAY "No accounts found - BANK.DAT is missing."
+           ELSE
+               DISPLAY "=============================================="
+               DISPLAY "          DAILY TRIAL BALANCE REPORT           "
+               DISPLAY "=============================================="
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ BANK-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM PRINT-ACCOUNT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE BANK-FILE
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "Total Accounts: " WS-ACCOUNT-COUNT
+               DISPLAY "Grand Total Balance: " WS-GRAND-TOTAL
+               DISPLAY "=============================================="
+           END-IF
+           STOP RUN.
+
+       PRINT-ACCOUNT-LINE.
+           ADD 1 TO WS-ACCOUNT-COUNT
+           ADD BALANCE TO WS-GRAND-TOTAL
+           DISPLAY "Account: " ACCOUNT-NUMBER
+               " Name: " CUSTOMER-NAME
+               " Balance: " BALANCE.
