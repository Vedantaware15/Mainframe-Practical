@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKBATCH.
+
+      * UNATTENDED OVERNIGHT BATCH ENTRY POINT. READS A DAY'S WORTH OF
+      * ADD/UPDATE/DELETE TRANSACTIONS FROM BATCH-FILE AND APPLIES
+      * THEM AGAINST BANK-FILE IN SEQUENCE, WRITING A SUMMARY OF
+      * APPLIED/REJECTED TRANSACTIONS TO SUMMARY-FILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-FILE ASSIGN TO "BANK.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-BANK-STATUS.
+           SELECT BATCH-FILE ASSIGN TO "BATCHIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "BATCHSUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANK-FILE.
+           COPY BANKREC.
+
+      * ONE INPUT LINE PER TRANSACTION: A=ADD, U=UPDATE, D=DELETE
+       FD BATCH-FILE.
+       01 BATCH-RECORD.
+           05 BATCH-ACTION          PIC X(1).
+           05 BATCH-ACCOUNT-NUMBER  PIC 9(5).
+           05 BATCH-CUSTOMER-NAME   PIC A(20).
+           05 BATCH-BALANCE         PIC 9(7)V99.
+           05 BATCH-BRANCH-CODE     PIC 9(3).
+           05 BATCH-ACCOUNT-TYPE    PIC X(1).
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-RECORD           PIC X(80).
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-BANK-STATUS       PIC XX VALUE '00'.
+       01 WS-BATCH-STATUS      PIC XX VALUE '00'.
+       01 WS-AUDIT-STATUS      PIC XX VALUE '00'.
+       01 WS-EOF               PIC X VALUE 'N'.
+       01 WS-APPLIED-COUNT     PIC 9(7) VALUE ZERO.
+       01 WS-REJECTED-COUNT    PIC 9(7) VALUE ZERO.
+       01 WS-STATUS-TEXT       PIC X(8).
+       01 WS-REASON-TEXT       PIC X(30).
+       01 WS-ACCT-DISPLAY      PIC 9(5).
+       01 WS-OPERATOR-ID       PIC X(8) VALUE "BATCH".
+       01 WS-CUSTOMER-NAME     PIC A(20).
+       01 WS-BALANCE           PIC 9(7)V99.
+       01 WS-BRANCH-CODE       PIC 9(3).
+       01 WS-ACCOUNT-TYPE      PIC X(1).
+       01 WS-CURRENT-DATETIME  PIC X(21).
+       01 WS-BACKUP-DATE       PIC 9(8).
+       01 WS-BACKUP-CMD        PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT SUMMARY-FILE
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS NOT = "00"
+               STRING "NO TRANSACTIONS APPLIED - BATCHIN.DAT STATUS "
+                   WS-BATCH-STATUS
+                   INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+               DISPLAY "Batch input file not available, status: "
+                   WS-BATCH-STATUS
+           ELSE
+               PERFORM BACKUP-BANK-FILE
+               PERFORM OPEN-BANK-IO
+
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ BATCH-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM APPLY-TRANSACTION
+                   END-READ
+               END-PERFORM
+
+               CLOSE BANK-FILE
+               CLOSE BATCH-FILE
+           END-IF
+
+           STRING "TOTAL APPLIED: " WS-APPLIED-COUNT
+               " TOTAL REJECTED: " WS-REJECTED-COUNT
+               INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           CLOSE SUMMARY-FILE
+
+           DISPLAY "Batch run complete."
+           DISPLAY "Applied : " WS-APPLIED-COUNT
+           DISPLAY "Rejected: " WS-REJECTED-COUNT
+           STOP RUN.
+
+      * OPEN BANK-FILE FOR RANDOM UPDATE, CREATING IT IF IT DOES NOT
+      * YET EXIST
+       OPEN-BANK-IO.
+           OPEN I-O BANK-FILE
+           IF WS-BANK-STATUS = "35"
+               OPEN OUTPUT BANK-FILE
+               CLOSE BANK-FILE
+               OPEN I-O BANK-FILE
+           END-IF.
+
+      * OPEN AUDIT-FILE FOR APPEND, CREATING IT THE FIRST TIME
+      * THE PROGRAM IS RUN
+       OPEN-AUDIT-EXTEND.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+      * COPY BANK.DAT TO A DATED BACKUP ONCE PER RUN, BEFORE ANY
+      * TRANSACTION IN THE BATCH TOUCHES THE FILE.
+       BACKUP-BANK-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-BACKUP-DATE
+           STRING "cp BANK.DAT BANK.BAK." WS-BACKUP-DATE
+               INTO WS-BACKUP-CMD
+           CALL "SYSTEM" USING WS-BACKUP-CMD.
+
+      * WRITE A BEFORE/AFTER IMAGE TO THE AUDIT FILE. CALLERS SET
+      * AUDIT-ACTION AND AUDIT-IMAGE-TYPE AND SUPPLY THE NAME/BALANCE
+      * TO LOG; ACCOUNT-NUMBER IS ALREADY SET BY APPLY-TRANSACTION.
+       WRITE-AUDIT-IMAGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           PERFORM OPEN-AUDIT-EXTEND
+           MOVE WS-CURRENT-DATETIME(1:8) TO AUDIT-DATE
+           MOVE WS-CURRENT-DATETIME(9:6) TO AUDIT-TIME
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE ACCOUNT-NUMBER TO AUDIT-ACCOUNT-NUMBER
+           MOVE WS-CUSTOMER-NAME TO AUDIT-CUSTOMER-NAME
+           MOVE WS-BALANCE TO AUDIT-BALANCE
+           MOVE WS-BRANCH-CODE TO AUDIT-BRANCH-CODE
+           MOVE WS-ACCOUNT-TYPE TO AUDIT-ACCOUNT-TYPE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+      * APPLY ONE TRANSACTION RECORD AND LOG THE OUTCOME
+       APPLY-TRANSACTION.
+           MOVE BATCH-ACCOUNT-NUMBER TO WS-ACCT-DISPLAY
+           MOVE BATCH-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+
+           EVALUATE BATCH-ACTION
+               WHEN 'A' WHEN 'a'
+                   PERFORM APPLY-ADD
+               WHEN 'U' WHEN 'u'
+                   PERFORM APPLY-UPDATE
+               WHEN 'D' WHEN 'd'
+                   PERFORM APPLY-DELETE
+               WHEN OTHER
+                   MOVE "REJECTED" TO WS-STATUS-TEXT
+                   MOVE "Unknown transaction action" TO WS-REASON-TEXT
+                   ADD 1 TO WS-REJECTED-COUNT
+           END-EVALUATE
+
+           PERFORM WRITE-SUMMARY-LINE.
+
+       APPLY-ADD.
+           READ BANK-FILE
+               INVALID KEY
+                   MOVE BATCH-CUSTOMER-NAME TO CUSTOMER-NAME
+                   MOVE BATCH-BALANCE TO BALANCE
+                   MOVE BATCH-BRANCH-CODE TO BRANCH-CODE
+                   MOVE BATCH-ACCOUNT-TYPE TO ACCOUNT-TYPE
+                   WRITE BANK-RECORD
+                       INVALID KEY
+                           MOVE "REJECTED" TO WS-STATUS-TEXT
+                           MOVE "Error writing new account"
+                               TO WS-REASON-TEXT
+                           ADD 1 TO WS-REJECTED-COUNT
+                       NOT INVALID KEY
+                           MOVE "APPLIED" TO WS-STATUS-TEXT
+                           MOVE "Account added" TO WS-REASON-TEXT
+                           ADD 1 TO WS-APPLIED-COUNT
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE "REJECTED" TO WS-STATUS-TEXT
+                   MOVE "Account number already exists"
+                       TO WS-REASON-TEXT
+                   ADD 1 TO WS-REJECTED-COUNT
+           END-READ.
+
+       APPLY-UPDATE.
+           READ BANK-FILE
+               INVALID KEY
+                   MOVE "REJECTED" TO WS-STATUS-TEXT
+                   MOVE "Account not found" TO WS-REASON-TEXT
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   MOVE CUSTOMER-NAME TO WS-CUSTOMER-NAME
+                   MOVE BALANCE TO WS-BALANCE
+                   MOVE BRANCH-CODE TO WS-BRANCH-CODE
+                   MOVE ACCOUNT-TYPE TO WS-ACCOUNT-TYPE
+                   MOVE "UPDATE" TO AUDIT-ACTION
+                   MOVE "BEFORE" TO AUDIT-IMAGE-TYPE
+                   PERFORM WRITE-AUDIT-IMAGE
+
+                   MOVE BATCH-CUSTOMER-NAME TO CUSTOMER-NAME
+                   MOVE BATCH-BALANCE TO BALANCE
+                   MOVE BATCH-BRANCH-CODE TO BRANCH-CODE
+                   MOVE BATCH-ACCOUNT-TYPE TO ACCOUNT-TYPE
+                   REWRITE BANK-RECORD
+                       INVALID KEY
+                           MOVE "REJECTED" TO WS-STATUS-TEXT
+                           MOVE "Error updating account"
+                               TO WS-REASON-TEXT
+                           ADD 1 TO WS-REJECTED-COUNT
+                       NOT INVALID KEY
+                           MOVE BATCH-CUSTOMER-NAME TO WS-CUSTOMER-NAME
+                           MOVE BATCH-BALANCE TO WS-BALANCE
+                           MOVE BATCH-BRANCH-CODE TO WS-BRANCH-CODE
+                           MOVE BATCH-ACCOUNT-TYPE TO WS-ACCOUNT-TYPE
+                           MOVE "AFTER" TO AUDIT-IMAGE-TYPE
+                           PERFORM WRITE-AUDIT-IMAGE
+                           MOVE "APPLIED" TO WS-STATUS-TEXT
+                           MOVE "Account updated" TO WS-REASON-TEXT
+                           ADD 1 TO WS-APPLIED-COUNT
+                   END-REWRITE
+           END-READ.
+
+       APPLY-DELETE.
+           READ BANK-FILE
+               INVALID KEY
+                   MOVE "REJECTED" TO WS-STATUS-TEXT
+                   MOVE "Account not found" TO WS-REASON-TEXT
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   MOVE CUSTOMER-NAME TO WS-CUSTOMER-NAME
+                   MOVE BALANCE TO WS-BALANCE
+                   MOVE BRANCH-CODE TO WS-BRANCH-CODE
+                   MOVE ACCOUNT-TYPE TO WS-ACCOUNT-TYPE
+                   MOVE "DELETE" TO AUDIT-ACTION
+                   MOVE "BEFORE" TO AUDIT-IMAGE-TYPE
+                   PERFORM WRITE-AUDIT-IMAGE
+
+                   DELETE BANK-FILE
+                       INVALID KEY
+                           MOVE "REJECTED" TO WS-STATUS-TEXT
+                           MOVE "Error deleting account"
+                               TO WS-REASON-TEXT
+                           ADD 1 TO WS-REJECTED-COUNT
+                       NOT INVALID KEY
+                           MOVE "*** DELETED ***" TO WS-CUSTOMER-NAME
+                           MOVE ZERO TO WS-BALANCE
+                           MOVE ZERO TO WS-BRANCH-CODE
+                           MOVE SPACE TO WS-ACCOUNT-TYPE
+                           MOVE "AFTER" TO AUDIT-IMAGE-TYPE
+                           PERFORM WRITE-AUDIT-IMAGE
+                           MOVE "APPLIED" TO WS-STATUS-TEXT
+                           MOVE "Account deleted" TO WS-REASON-TEXT
+                           ADD 1 TO WS-APPLIED-COUNT
+                   END-DELETE
+           END-READ.
+
+       WRITE-SUMMARY-LINE.
+           STRING "ACCT " WS-ACCT-DISPLAY
+               " ACTION " BATCH-ACTION
+               " " WS-STATUS-TEXT
+               " - " WS-REASON-TEXT
+               INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
